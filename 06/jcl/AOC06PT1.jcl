@@ -0,0 +1,93 @@
+//AOC06J   JOB  (ACCTNO),'AOC06 MARKER SCAN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* AOC06PT1.JCL
+//*
+//* Nightly batch step for the AOC06PT1 sliding-window marker scan.
+//* PARM passes the marker length and scan mode to 010-INIT-RUN:
+//*   PARM='14 ALL'   - 14-byte start-of-message window, find every
+//*                     qualifying window instead of stopping at the
+//*                     first one written to MARKERSOUT
+//*   PARM='4'        - 4-byte start-of-packet window, stop at the
+//*                     first marker (original AOC06PT1 behaviour)
+//*
+//* The job's exit RETURN-CODE is the worst RC seen across every file
+//* FILELIST named this run, not just whichever file ran last - see
+//* 045-UPDATE-JOB-RC.  Per-file RC values (also on REPORT/MARKERLOG):
+//*   RC=0   marker found, no bad input
+//*   RC=4   end of file reached with no marker found
+//*   RC=8   one or more input bytes failed a-z validation and were
+//*          routed to REJECT; the run still completed
+//*   RC=16  the window-size PARM token was over two digits; the run
+//*          did not open FILELIST/MARKERLOG/REPORT/REJECT/MARKERSOUT
+//*          and processed nothing - fix the PARM card and resubmit
+//*
+//* A file already marked complete in CHECKPT is skipped on a rerun of
+//* this step.  A file left 'in progress' (the step abended partway
+//* through it) is repositioned past the bytes it already read and
+//* resumed, not rescanned from byte one - see 060-RESUME-FROM-CKPT.
+//* REPORT/REJECT/MARKERSOUT are fresh per-run GDG generations here
+//* (see the DD statements below), so the resumed run's own REJECT/
+//* MARKERSOUT only cover what THAT run found from the resume point
+//* forward; the complete picture for a file that spanned two job runs
+//* is the two runs' generations together, same as for any other file.
+//*
+//* An existing-but-empty FILELIST (an upstream step ran and staged
+//* nothing) falls back to input.txt the same as a missing FILELIST,
+//* with a SYSOUT warning so the empty-control-file case is visible.
+//*
+//* 2022-12-08  HJ  First cut of the job stream - AOC06PT1 used to be
+//*                 kicked off ad hoc with input.txt staged next to
+//*                 the load module and nobody checked its RC.
+//* 2022-12-10  HJ  Documented RC=16 and the restart/rerun rules above.
+//* 2022-12-11  HJ  Documented the job-level RC rollup, the restart
+//*                 reposition/resume redesign, and the empty-FILELIST
+//*                 fallback above.
+//*
+//AOC06PT1 EXEC PGM=AOC06PT1,PARM='14 ALL',REGION=0M
+//STEPLIB  DD   DSN=PROD.AOC.LOADLIB,DISP=SHR
+//*
+//* INFILE is only consulted by the single-file fallback path (taken
+//* when FILELIST has no entries or fails to open); in normal batch
+//* operation each night's arrived files are named dynamically, one
+//* per FILELIST record, and opened via SELECT INFILE ASSIGN TO
+//* DYNAMIC at run time, so there is no single fixed input DSN to
+//* list for the batch path itself.
+//INFILE   DD   DSN=PROD.AOC.INPUT.FALLBACK,DISP=SHR
+//FILELIST DD   DSN=PROD.AOC.FILELIST,DISP=SHR
+//CHECKPT  DD   DSN=PROD.AOC.CHECKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=345)
+//MARKERLOG DD  DSN=PROD.AOC.MARKERLOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=108)
+//REPORT   DD   DSN=PROD.AOC.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=300)
+//*
+//* REJECT and MARKERSOUT are new generations every run, so a rerun
+//* always gets a complete REJECT/MARKERSOUT for whichever files it
+//* actually processes this run - every file on a first pass, or just
+//* the resumed/remaining ones on a restart (see the restart/rerun
+//* note above).
+//REJECT   DD   DSN=PROD.AOC.REJECT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=90)
+//MARKERSOUT DD DSN=PROD.AOC.MARKERSOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=89)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Downstream step only runs when AOC06PT1 completed clean (RC=0).
+//* A non-zero RC (no marker found, or bad input routed to REJECT)
+//* skips reconciliation and leaves it for the morning support queue.
+//*
+//RECON    EXEC PGM=AOC06REC,COND=(0,NE,AOC06PT1)
+//STEPLIB  DD   DSN=PROD.AOC.LOADLIB,DISP=SHR
+//MARKERLOG DD  DSN=PROD.AOC.MARKERLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
