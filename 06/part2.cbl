@@ -1,13 +1,93 @@
-      * Compile: `cobc -x part2.cbl`
+      * Compile: `cobc -x -I copybooks part2.cbl`
+      *
+      * Modification history:
+      *   2022-12-08  HJ  Window size, checkpoint/restart, MARKERLOG
+      *                   and REPORTOUT audit trails, batch driving
+      *                   loop over FILELIST, input validation with
+      *                   REJECTFILE routing, "find all markers" mode
+      *                   and the O(1) occurrence-table rework of the
+      *                   duplicate check all added together; the
+      *                   sliding-window storage and compare logic
+      *                   moved out to AOC06WS.CPY / AOC06SW.CPY so
+      *                   other AOC06-family scans can share them.
+      *                   See the PARM note above 015-PARSE-PARM.
+      *   2022-12-09  HJ  Added WS-VALID-COUNT-based window/eviction
+      *                   tracking (see AOC06WS.CPY/AOC06SW.CPY),
+      *                   checked INFILE's open status instead of
+      *                   assuming it succeeded, widened REPORT-RECORD
+      *                   with an ON OVERFLOW guard, added RC/status
+      *                   columns to MARKERLOG and corrected its
+      *                   elapsed-time math, and unrolled WS-LAST into
+      *                   stream order for REPORT via
+      *                   190-BUILD-ORDERED-WINDOW.
+      *   2022-12-10  HJ  Reworked restart so a file already marked
+      *                   complete in CHECKPT is skipped outright and
+      *                   an interrupted file is rescanned from byte
+      *                   one instead of skip-ahead, which was losing
+      *                   REJECTFILE/MARKERSOUT rows for bytes read
+      *                   before the last checkpoint; moved the
+      *                   periodic checkpoint in 100-MAIN so it no
+      *                   longer skips over runs of rejected bytes;
+      *                   added a PARM range check so a window size
+      *                   over two digits aborts the run (RC=16)
+      *                   instead of silently truncating; switched PARM
+      *                   intake from ACCEPT FROM COMMAND-LINE to
+      *                   PROCEDURE DIVISION USING LK-PARM-AREA to match
+      *                   how PARM actually reaches a batch program
+      *                   under JES.
+      *   2022-12-11  HJ  Restored checkpoint/resume repositioning for
+      *                   an interrupted file instead of always
+      *                   rescanning from byte one (WS-HELD-CKPT-RECORD
+      *                   carries the full window state again; see
+      *                   050-CHECK-RESTART/060-RESUME-FROM-CKPT for
+      *                   what that does and does not mean for this
+      *                   run's REJECTFILE/MARKERSOUT rows); made the
+      *                   job's exit RETURN-CODE the worst case across
+      *                   every file processed instead of whatever the
+      *                   last file happened to leave behind; made an
+      *                   existing-but-empty FILELIST fall back to
+      *                   input.txt the same as a missing one, with a
+      *                   SYSOUT warning since that usually means an
+      *                   upstream step staged nothing; and closed off
+      *                   a window-size PARM token over 20 bytes
+      *                   reference-modifying past WS-PARM-TOK1 in
+      *                   015-PARSE-PARM's digit scan.
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  AOC06PT1.
 
-
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-           SELECT INFILE ASSIGN TO "input.txt"
+           SELECT INFILE ASSIGN TO DYNAMIC WS-INFILE-NAME
            ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-INFILE-STATUS.
+
+           SELECT FILELIST ASSIGN TO "FILELIST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FILELIST-STATUS.
+
+           SELECT CHECKPT ASSIGN TO "AOC06.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT MARKERLOG ASSIGN TO "MARKERLOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-MARKERLOG-STATUS.
+
+           SELECT REPORTOUT ASSIGN TO "REPORT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT REJECTFILE ASSIGN TO "REJECT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT MARKERSOUT ASSIGN TO "MARKERSOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -15,60 +95,904 @@
          FD INFILE.
          01 CURRENTCHAR PIC X.
 
+         FD FILELIST.
+         01 FILELIST-RECORD PIC X(80).
+
+         FD CHECKPT.
+         01 CHECKPOINT-RECORD.
+            05 CKPT-INFILE-NAME      PIC X(80).
+            05 CKPT-STATUS           PIC X.
+               88 CKPT-COMPLETE          VALUE 'C'.
+               88 CKPT-INCOMPLETE        VALUE 'I'.
+            05 CKPT-IDX              PIC 9(09).
+            05 CKPT-WINDOW-SIZE      PIC 99.
+            05 CKPT-BUF-POS          PIC 99.
+            05 CKPT-DISTINCT-COUNT   PIC 99.
+            05 CKPT-VALID-COUNT      PIC 9(09).
+            05 CKPT-CANDIDATE-COUNT  PIC 9(09).
+            05 CKPT-RETURN-CODE      PIC 99.
+            05 CKPT-LAST             PIC X(99).
+            05 CKPT-FREQ-TABLE.
+               10 CKPT-FREQ-CNT OCCURS 26 TIMES PIC 9(05).
+
+      *    MLOG-STATUS shows what MLOG-IDX means for this run:
+      *      'F' - first marker mode, marker found; MLOG-IDX is its
+      *            byte position (same value as an MOUT-IDX would be).
+      *      'A' - find-all mode completed; every qualifying position
+      *            is in MARKERSOUT, MLOG-IDX is how many were found.
+      *      'N' - end of file reached with no marker found (or the
+      *            input file itself could not be opened); MLOG-IDX
+      *            is zero.
+      *    MLOG-RC carries the same run-level return code written to
+      *    REPORT so an auditor does not have to join the two files to
+      *    tell a clean run from one that also hit bad input.
+         FD MARKERLOG.
+         01 MARKERLOG-RECORD.
+            05 MLOG-INFILE-NAME      PIC X(80).
+            05 MLOG-STATUS           PIC X.
+               88 MLOG-MARKER-FOUND      VALUE 'F'.
+               88 MLOG-ALL-MODE-RUN      VALUE 'A'.
+               88 MLOG-NO-MARKER         VALUE 'N'.
+            05 MLOG-RC               PIC 99.
+            05 MLOG-IDX              PIC 9(09).
+            05 MLOG-DATE             PIC 9(08).
+            05 MLOG-TIME             PIC 9(08).
+
+         FD REPORTOUT.
+         01 REPORT-RECORD PIC X(300).
+
+         FD REJECTFILE.
+         01 REJECT-RECORD.
+            05 REJ-INFILE-NAME       PIC X(80).
+            05 REJ-POSITION          PIC 9(09).
+            05 REJ-CHAR              PIC X.
+
+         FD MARKERSOUT.
+         01 MARKERSOUT-RECORD.
+            05 MOUT-INFILE-NAME      PIC X(80).
+            05 MOUT-IDX              PIC 9(09).
+
        WORKING-STORAGE SECTION.
-         01 WS-CURRENTCHAR PIC X.
-         01 WS-LAST PIC X(13) VALUE '-------------'.
-         01 WS-IDX PIC 9999 VALUE 0000.
-         01 WS-MORE-RECORDS-SW PIC X VALUE 'Y'.
-            88 MORE-RECORDS-SW VALUE 'Y'.
-            88 NO-MORE-RECORDS-SW VALUE 'N'.
-         01 WS-NEEDED-OFFSET PIC 99 VALUE 14.
-         01 WS-CTX PIC 99.
-
-       PROCEDURE DIVISION.
-           PERFORM 000-INIT THRU 000-EXIT.
-           PERFORM 100-MAIN THRU 100-EXIT
-                   UNTIL NO-MORE-RECORDS-SW.
-           PERFORM 200-CLEANUP THRU 200-EXIT.
+           COPY AOC06WS.
+
+         01 WS-CURRENTCHAR           PIC X.
+
+         01 WS-MORE-RECORDS-SW       PIC X VALUE 'Y'.
+            88 MORE-RECORDS-SW           VALUE 'Y'.
+            88 NO-MORE-RECORDS-SW        VALUE 'N'.
+
+         01 WS-MORE-FILES-SW         PIC X VALUE 'Y'.
+            88 MORE-FILES-SW             VALUE 'Y'.
+            88 NO-MORE-FILES-SW          VALUE 'N'.
+
+         01 WS-MARKER-FOUND-SW       PIC X VALUE 'N'.
+            88 MARKER-FOUND              VALUE 'Y'.
+
+         01 WS-FIND-ALL-SW           PIC X VALUE 'N'.
+            88 FIND-ALL-MODE             VALUE 'Y'.
+
+         01 WS-VALID-SW              PIC X VALUE 'Y'.
+            88 CHAR-IS-VALID             VALUE 'Y'.
+
+         01 WS-USE-CTLFILE-SW        PIC X VALUE 'N'.
+         01 WS-SINGLE-FILE-DONE-SW   PIC X VALUE 'N'.
+         01 WS-MARKEROUT-OPEN-SW     PIC X VALUE 'N'.
+         01 WS-SKIP-FILE-SW          PIC X VALUE 'N'.
+         01 WS-RESUME-FILE-SW        PIC X VALUE 'N'.
+         01 WS-FOUND-CKPT-SW         PIC X VALUE 'N'.
+         01 WS-NO-MORE-CKPT-SW       PIC X VALUE 'N'.
+            88 NO-MORE-CKPT-SW           VALUE 'Y'.
+         01 WS-INFILE-OPEN-SW        PIC X VALUE 'N'.
+         01 WS-CKPT-OPEN-SW          PIC X VALUE 'N'.
+         01 WS-RUN-OPENED-SW         PIC X VALUE 'N'.
+         01 WS-FILELIST-HAVE-PEEK-SW PIC X VALUE 'N'.
+
+         01 WS-FILELIST-STATUS       PIC XX VALUE SPACES.
+         01 WS-CKPT-STATUS           PIC XX VALUE SPACES.
+         01 WS-MARKERLOG-STATUS      PIC XX VALUE SPACES.
+         01 WS-INFILE-STATUS         PIC XX VALUE SPACES.
+
+         01 WS-INFILE-NAME           PIC X(80) VALUE SPACES.
+         01 WS-NEXT-FILE-NAME        PIC X(80) VALUE SPACES.
+         01 WS-FILELIST-LOOKAHEAD    PIC X(80) VALUE SPACES.
+
+         01 WS-BYTES-READ            PIC 9(09) VALUE 0.
+         01 WS-RETURN-CODE           PIC 99 VALUE 0.
+         01 WS-JOB-RETURN-CODE       PIC 99 VALUE 0.
+         01 WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 1000.
+         01 WS-DIVQUOT                PIC 9(09).
+         01 WS-DIVREM                PIC 9(09).
+
+      *    Loop counter for 015-PARSE-PARM's digit scan and
+      *    036-CLEAR-FREQ-ENTRY's frequency-table clear; moved out of
+      *    AOC06WS.CPY since AOC06SW.CPY's compare logic never used it
+      *    and a shared window copybook should not carry a counter
+      *    that is really just local to this program's own PARM
+      *    parsing.
+         01 WS-CTX                   PIC 9(09) VALUE 0.
+
+      *    Working fields for 060-RESUME-FROM-CKPT's skip-read, which
+      *    repositions INFILE past bytes already read on an earlier,
+      *    interrupted run of this file instead of rereading and
+      *    revalidating them.
+         01 WS-RESUME-TARGET         PIC 9(09) VALUE 0.
+         01 WS-RESUME-CTX            PIC 9(09) VALUE 0.
+
+         01 WS-START-TIME            PIC 9(08) VALUE 0.
+         01 WS-END-TIME              PIC 9(08) VALUE 0.
+         01 WS-ELAPSED-TIME          PIC 9(08) VALUE 0.
+         01 WS-MARKER-COUNT          PIC 9(09) VALUE 0.
+
+      *    Working fields for 185-CALC-ELAPSED / 186-TIME-TO-HUNDREDTH,
+      *    which turn an HHMMSSss TIME value into total hundredths of
+      *    a second since midnight so elapsed time comes out right
+      *    even when WS-START-TIME and WS-END-TIME straddle an hour or
+      *    the midnight rollover.
+         01 WS-TIME-VALUE            PIC 9(08) VALUE 0.
+         01 WS-TIME-HH               PIC 99 VALUE 0.
+         01 WS-TIME-MM               PIC 99 VALUE 0.
+         01 WS-TIME-SS               PIC 99 VALUE 0.
+         01 WS-TIME-HS               PIC 99 VALUE 0.
+         01 WS-TIME-REM1             PIC 9(06) VALUE 0.
+         01 WS-TIME-REM2             PIC 9(04) VALUE 0.
+         01 WS-TIME-TOTAL            PIC 9(09) VALUE 0.
+         01 WS-START-TOTAL-HS        PIC 9(09) VALUE 0.
+         01 WS-END-TOTAL-HS          PIC 9(09) VALUE 0.
+
+      *    Working fields for 190-BUILD-ORDERED-WINDOW, which unrolls
+      *    the circular buffer WS-LAST into oldest-to-newest order for
+      *    REPORT so the printed window matches the bytes as they
+      *    actually appeared in the input stream.
+         01 WS-ORDERED-WINDOW        PIC X(99) VALUE SPACES.
+         01 WS-PART1-LEN             PIC 99 VALUE 0.
+         01 WS-PART2-LEN             PIC 99 VALUE 0.
+         01 WS-PART2-START           PIC 99 VALUE 0.
+
+         01 WS-PARM-TEXT             PIC X(80) VALUE SPACES.
+         01 WS-PARM-TOK1             PIC X(20) VALUE SPACES.
+         01 WS-PARM-TOK2             PIC X(20) VALUE SPACES.
+         01 WS-PARM-TOK1-LEN         PIC 99 VALUE 0.
+         01 WS-PARM-TOK1-DISPLEN     PIC 99 VALUE 0.
+         01 WS-PARM-NUMERIC-SW       PIC X VALUE 'Y'.
+         01 WS-PARM-RANGE-ERR-SW     PIC X VALUE 'N'.
+
+      *    Mirrors CHECKPOINT-RECORD so 050-CHECK-RESTART can tell
+      *    complete from interrupted and 060-RESUME-FROM-CKPT has the
+      *    full window state (position, buffer, frequency table) needed
+      *    to reposition INFILE and resume an interrupted file without
+      *    rereading and revalidating the bytes already read before it.
+         01 WS-HELD-CKPT-RECORD.
+            05 HCK-INFILE-NAME       PIC X(80).
+            05 HCK-STATUS            PIC X.
+            05 HCK-IDX               PIC 9(09).
+            05 HCK-WINDOW-SIZE       PIC 99.
+            05 HCK-BUF-POS           PIC 99.
+            05 HCK-DISTINCT-COUNT    PIC 99.
+            05 HCK-VALID-COUNT       PIC 9(09).
+            05 HCK-CANDIDATE-COUNT   PIC 9(09).
+            05 HCK-RETURN-CODE       PIC 99.
+            05 HCK-LAST              PIC X(99).
+            05 HCK-FREQ-TABLE.
+               10 HCK-FREQ-CNT OCCURS 26 TIMES PIC 9(05).
+
+       LINKAGE SECTION.
+      *    Standard MVS batch PARM layout: a halfword length followed
+      *    by the PARM text itself, the way it arrives off register 1.
+       01 LK-PARM-AREA.
+          05 LK-PARM-LEN           PIC S9(4) COMP.
+          05 LK-PARM-TEXT          PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+           PERFORM 010-INIT-RUN THRU 010-EXIT.
+           PERFORM 045-UPDATE-JOB-RC THRU 045-EXIT.
+           PERFORM 040-PROCESS-ONE-FILE THRU 040-EXIT
+                   UNTIL NO-MORE-FILES-SW.
+           PERFORM 900-TERM-RUN THRU 900-EXIT.
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE.
            GOBACK.
 
+      *----------------------------------------------------------*
+      *    RUN-LEVEL INITIALISATION / PARM PARSING                *
+      *----------------------------------------------------------*
+      *    PARM format:  <window-size> <ALL>
+      *      window-size  - numeric marker length, defaults to 14
+      *                     when omitted or not numeric (so existing
+      *                     jobs that pass nothing still behave like
+      *                     the old hardcoded start-of-message scan).
+      *      ALL          - optional; when present the run keeps
+      *                     scanning to end of file and writes every
+      *                     qualifying position to MARKERSOUT instead
+      *                     of stopping at the first marker.
+      *----------------------------------------------------------*
+       010-INIT-RUN.
+           MOVE SPACES TO WS-PARM-TEXT.
+           IF LK-PARM-LEN > 0
+              IF LK-PARM-LEN > 80
+                 MOVE LK-PARM-TEXT(1:80) TO WS-PARM-TEXT
+              ELSE
+                 MOVE LK-PARM-TEXT(1:LK-PARM-LEN) TO WS-PARM-TEXT
+              END-IF
+           END-IF.
+           PERFORM 015-PARSE-PARM THRU 015-EXIT.
+           MOVE 'N' TO WS-RUN-OPENED-SW.
+           IF WS-PARM-RANGE-ERR-SW = 'Y'
+              DISPLAY 'AOC06PT1 ERROR: WINDOW SIZE PARM "'
+                      WS-PARM-TOK1(1:WS-PARM-TOK1-DISPLEN)
+                      '" EXCEEDS 2 DIGITS, RUN ABORTED'
+              MOVE 16 TO WS-RETURN-CODE
+              MOVE 'N' TO WS-MORE-FILES-SW
+           ELSE
+              PERFORM 020-OPEN-CONTROL THRU 020-EXIT
+              PERFORM 017-OPEN-MARKERLOG THRU 017-EXIT
+              OPEN OUTPUT REPORTOUT
+              OPEN OUTPUT REJECTFILE
+              IF FIND-ALL-MODE
+                 OPEN OUTPUT MARKERSOUT
+                 MOVE 'Y' TO WS-MARKEROUT-OPEN-SW
+              END-IF
+              MOVE 'Y' TO WS-RUN-OPENED-SW
+           END-IF.
+       010-EXIT.
+           EXIT.
+
+      *    A window-size token over two digits does not fit
+      *    CKPT-WINDOW-SIZE/WS-WINDOW-SIZE (PIC 99) and used to be
+      *    silently truncated and then re-defaulted to 14 by the zero
+      *    check below; that let an operator asking for a 100-byte
+      *    window get a 14-byte scan with nothing on REPORT or SYSOUT
+      *    to say so.  WS-PARM-RANGE-ERR-SW now flags it instead, and
+      *    010-INIT-RUN aborts the run rather than guessing.
+      *
+      *    The length check runs BEFORE 016-CHECK-DIGIT's character-by-
+      *    character scan, not after, because UNSTRING's COUNT IN
+      *    reports how much of the source token it examined looking for
+      *    the delimiter, not how much actually fit into the PIC X(20)
+      *    WS-PARM-TOK1 receiving field; a token over 20 bytes leaves
+      *    WS-PARM-TOK1-LEN bigger than WS-PARM-TOK1 itself, and
+      *    reference-modifying WS-PARM-TOK1(WS-CTX:1) up to that count
+      *    would read past the field.  Any token over two digits is
+      *    already a range error regardless of what its digits are, so
+      *    there is nothing 016-CHECK-DIGIT needs to look at.
+       015-PARSE-PARM.
+           MOVE SPACES TO WS-PARM-TOK1 WS-PARM-TOK2.
+           MOVE 0 TO WS-PARM-TOK1-LEN.
+           MOVE 0 TO WS-PARM-TOK1-DISPLEN.
+           MOVE 'Y' TO WS-PARM-NUMERIC-SW.
+           MOVE 'N' TO WS-PARM-RANGE-ERR-SW.
+           UNSTRING WS-PARM-TEXT DELIMITED BY SPACE
+               INTO WS-PARM-TOK1 COUNT IN WS-PARM-TOK1-LEN
+                    WS-PARM-TOK2.
+           IF WS-PARM-TOK1-LEN > 20
+              MOVE 20 TO WS-PARM-TOK1-DISPLEN
+           ELSE
+              MOVE WS-PARM-TOK1-LEN TO WS-PARM-TOK1-DISPLEN
+           END-IF.
+           IF WS-PARM-TOK1-LEN = 0
+              MOVE 'N' TO WS-PARM-NUMERIC-SW
+           ELSE
+              IF WS-PARM-TOK1-LEN > 2
+                 MOVE 'Y' TO WS-PARM-RANGE-ERR-SW
+              ELSE
+                 PERFORM 016-CHECK-DIGIT THRU 016-EXIT
+                         VARYING WS-CTX FROM 1 BY 1
+                         UNTIL WS-CTX > WS-PARM-TOK1-LEN
+              END-IF
+           END-IF.
+           IF WS-PARM-RANGE-ERR-SW = 'N'
+              IF WS-PARM-NUMERIC-SW = 'Y'
+                 MOVE WS-PARM-TOK1(1:WS-PARM-TOK1-LEN)
+                     TO WS-WINDOW-SIZE
+                 IF WS-WINDOW-SIZE = 0
+                    MOVE 14 TO WS-WINDOW-SIZE
+                 END-IF
+              ELSE
+                 MOVE 14 TO WS-WINDOW-SIZE
+              END-IF
+           END-IF.
+           IF WS-PARM-TOK2 = 'ALL'
+              MOVE 'Y' TO WS-FIND-ALL-SW
+           END-IF.
+       015-EXIT.
+           EXIT.
+
+       016-CHECK-DIGIT.
+           IF WS-PARM-TOK1(WS-CTX:1) < '0'
+              OR WS-PARM-TOK1(WS-CTX:1) > '9'
+              MOVE 'N' TO WS-PARM-NUMERIC-SW
+           END-IF.
+       016-EXIT.
+           EXIT.
+
+      *    MARKERLOG accumulates a history of detections across many
+      *    runs, so it is opened for append; when this is the very
+      *    first run on a system with no prior MARKERLOG, EXTEND
+      *    fails because the file does not exist yet, so fall back
+      *    to creating it with OUTPUT.
+       017-OPEN-MARKERLOG.
+           OPEN EXTEND MARKERLOG.
+           IF WS-MARKERLOG-STATUS = '35'
+              OPEN OUTPUT MARKERLOG
+           END-IF.
+       017-EXIT.
+           EXIT.
+
+      *    An existing-but-empty FILELIST opens with status '00' just
+      *    like one with entries in it, so a status check alone cannot
+      *    tell "no control file staged" from "control file staged and
+      *    found nothing to process" - the latter usually means an
+      *    upstream step ran and came up empty, not that there is truly
+      *    nothing to do.  Peeking the first record here, instead of
+      *    waiting for 030-GET-NEXT-FILENAME's first READ to hit AT
+      *    END, lets both cases fall back to the documented single-file
+      *    input.txt path while still flagging the empty-file case with
+      *    a SYSOUT warning instead of a silent zero-file "clean" run.
+       020-OPEN-CONTROL.
+           OPEN INPUT FILELIST.
+           IF WS-FILELIST-STATUS = '00'
+              READ FILELIST INTO WS-FILELIST-LOOKAHEAD
+                  AT END MOVE 'N' TO WS-FILELIST-HAVE-PEEK-SW
+                  NOT AT END MOVE 'Y' TO WS-FILELIST-HAVE-PEEK-SW
+              END-READ
+              IF WS-FILELIST-HAVE-PEEK-SW = 'Y'
+                 MOVE 'Y' TO WS-USE-CTLFILE-SW
+              ELSE
+                 CLOSE FILELIST
+                 DISPLAY 'AOC06PT1 WARNING: FILELIST IS EMPTY, '
+                         'FALLING BACK TO input.txt'
+                 PERFORM 022-FALLBACK-SINGLE-FILE THRU 022-EXIT
+              END-IF
+           ELSE
+              PERFORM 022-FALLBACK-SINGLE-FILE THRU 022-EXIT
+           END-IF.
+       020-EXIT.
+           EXIT.
+
+       022-FALLBACK-SINGLE-FILE.
+           MOVE 'N' TO WS-USE-CTLFILE-SW.
+           MOVE 'input.txt' TO WS-NEXT-FILE-NAME.
+       022-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    DRIVING LOOP - ONE PASS OF 000-INIT/100-MAIN/200-CLEANUP
+      *    PER INPUT FILE NAMED IN FILELIST (OR "input.txt" WHEN NO
+      *    CONTROL FILE IS STAGED)                                 *
+      *----------------------------------------------------------*
+      *    A file skipped as already-complete never runs 035-RESET-
+      *    WINDOW's zeroed WS-RETURN-CODE back through 100-MAIN/200-
+      *    CLEANUP, so without restoring HCK-RETURN-CODE here first,
+      *    045-UPDATE-JOB-RC below would see a 0 for it regardless of
+      *    what that completed run actually found - silently dropping
+      *    a prior file's bad-input RC out of this run's job-level
+      *    rollup just because this run itself skipped reprocessing it.
+       040-PROCESS-ONE-FILE.
+           PERFORM 030-GET-NEXT-FILENAME THRU 030-EXIT.
+           IF NO-MORE-FILES-SW
+              GO TO 040-EXIT
+           END-IF.
+           MOVE WS-NEXT-FILE-NAME TO WS-INFILE-NAME.
+           PERFORM 035-RESET-WINDOW THRU 035-EXIT.
+           PERFORM 050-CHECK-RESTART THRU 050-EXIT.
+           IF WS-SKIP-FILE-SW = 'Y'
+              DISPLAY 'AOC06PT1: ' WS-INFILE-NAME
+                      ' ALREADY COMPLETE, SKIPPING'
+              MOVE HCK-RETURN-CODE TO WS-RETURN-CODE
+           ELSE
+              PERFORM 000-INIT THRU 000-EXIT
+              PERFORM 100-MAIN THRU 100-EXIT
+                      UNTIL NO-MORE-RECORDS-SW
+              PERFORM 200-CLEANUP THRU 200-EXIT
+           END-IF.
+           PERFORM 045-UPDATE-JOB-RC THRU 045-EXIT.
+       040-EXIT.
+           EXIT.
+
+      *    WS-RETURN-CODE reflects only the file just processed (or
+      *    0 for a skipped already-complete file); WS-JOB-RETURN-CODE
+      *    tracks the worst case seen across every file this run
+      *    actually processes, since that is what ends up in the job's
+      *    exit RETURN-CODE and feeds 06/jcl/AOC06PT1.jcl's
+      *    COND=(0,NE,AOC06PT1) gate on the RECON step.  A batch with a
+      *    bad file anywhere in FILELIST must not let a later, clean
+      *    file's RC=0 paper over it.
+       045-UPDATE-JOB-RC.
+           IF WS-RETURN-CODE > WS-JOB-RETURN-CODE
+              MOVE WS-RETURN-CODE TO WS-JOB-RETURN-CODE
+           END-IF.
+       045-EXIT.
+           EXIT.
+
+       030-GET-NEXT-FILENAME.
+           IF WS-USE-CTLFILE-SW = 'Y'
+              IF WS-FILELIST-HAVE-PEEK-SW = 'Y'
+                 MOVE WS-FILELIST-LOOKAHEAD TO WS-NEXT-FILE-NAME
+                 MOVE 'N' TO WS-FILELIST-HAVE-PEEK-SW
+              ELSE
+                 READ FILELIST INTO WS-NEXT-FILE-NAME
+                     AT END MOVE 'N' TO WS-MORE-FILES-SW
+                 END-READ
+              END-IF
+           ELSE
+              IF WS-SINGLE-FILE-DONE-SW = 'Y'
+                 MOVE 'N' TO WS-MORE-FILES-SW
+              ELSE
+                 MOVE 'Y' TO WS-SINGLE-FILE-DONE-SW
+              END-IF
+           END-IF.
+       030-EXIT.
+           EXIT.
+
+       035-RESET-WINDOW.
+           MOVE SPACES TO WS-LAST.
+           MOVE 1 TO WS-BUF-POS.
+           MOVE 0 TO WS-IDX.
+           MOVE 0 TO WS-DISTINCT-COUNT.
+           MOVE 0 TO WS-VALID-COUNT.
+           MOVE 0 TO WS-CANDIDATE-COUNT.
+           MOVE 0 TO WS-BYTES-READ.
+           MOVE 0 TO WS-RETURN-CODE.
+           MOVE 0 TO WS-MARKER-COUNT.
+           MOVE 'N' TO WS-MARKER-FOUND-SW.
+           MOVE 'Y' TO WS-MORE-RECORDS-SW.
+           MOVE 'N' TO WS-INFILE-OPEN-SW.
+           MOVE 'N' TO WS-CKPT-OPEN-SW.
+           PERFORM 036-CLEAR-FREQ-ENTRY THRU 036-EXIT
+                   VARYING WS-CTX FROM 1 BY 1 UNTIL WS-CTX > 26.
+       035-EXIT.
+           EXIT.
+
+       036-CLEAR-FREQ-ENTRY.
+           MOVE 0 TO WS-FREQ-CNT(WS-CTX).
+       036-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    PER-FILE INITIALISATION                                  *
+      *----------------------------------------------------------*
+      *    When INFILE will not open (staged file missing, FILELIST
+      *    entry stale, and so on), WS-INFILE-OPEN-SW is left 'N' and
+      *    WS-MORE-RECORDS-SW is forced to 'N', so 040-PROCESS-ONE-FILE
+      *    skips straight over 100-MAIN's read loop for this file and
+      *    still drives 200-CLEANUP, which records the skip to
+      *    REJECTFILE/MARKERLOG/REPORT before moving on to the next
+      *    FILELIST entry.  Neither CHECKPT nor WS-START-TIME is touched
+      *    when the file never opened.  Restart detection has already
+      *    run in 050-CHECK-RESTART (040-PROCESS-ONE-FILE calls it
+      *    ahead of 000-INIT) so a file already marked complete never
+      *    reaches here at all; a file left interrupted is repositioned
+      *    by 060-RESUME-FROM-CKPT below instead of rescanned.
        000-INIT.
-           OPEN INPUT INFILE.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM 074-OPEN-INFILE-CHECKED THRU 074-EXIT.
+           IF WS-INFILE-OPEN-SW = 'Y'
+              PERFORM 070-OPEN-CHECKPT THRU 070-EXIT
+              MOVE 'Y' TO WS-CKPT-OPEN-SW
+              IF WS-RESUME-FILE-SW = 'Y'
+                 PERFORM 060-RESUME-FROM-CKPT THRU 060-EXIT
+              END-IF
+           END-IF.
        000-EXIT.
            EXIT.
 
+      *    CHECKPT is reopened for append once per file; EXTEND fails
+      *    when the log does not exist yet.
+       070-OPEN-CHECKPT.
+           OPEN EXTEND CHECKPT.
+           IF WS-CKPT-STATUS = '35'
+              OPEN OUTPUT CHECKPT
+           END-IF.
+       070-EXIT.
+           EXIT.
+
+       074-OPEN-INFILE-CHECKED.
+           OPEN INPUT INFILE.
+           IF WS-INFILE-STATUS = '00'
+              MOVE 'Y' TO WS-INFILE-OPEN-SW
+           ELSE
+              PERFORM 072-REJECT-MISSING-FILE THRU 072-EXIT
+              MOVE 'N' TO WS-MORE-RECORDS-SW
+           END-IF.
+       074-EXIT.
+           EXIT.
+
+      *    INFILE would not open at all, so there is no byte position
+      *    to report; WS-RETURN-CODE is forced to 8 the same way a bad
+      *    byte forces it in 160-VALIDATE-CHAR, and a zero-position
+      *    REJECTFILE row records which file and status code caused it.
+       072-REJECT-MISSING-FILE.
+           MOVE WS-INFILE-NAME TO REJ-INFILE-NAME.
+           MOVE 0 TO REJ-POSITION.
+           MOVE SPACE TO REJ-CHAR.
+           WRITE REJECT-RECORD.
+           IF WS-RETURN-CODE < 8
+              MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+       072-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    RESTART / RERUN DETECTION                               *
+      *----------------------------------------------------------*
+      *    CHECKPT accumulates one or more 'I' (in-progress) rows per
+      *    file plus a final 'C' (complete) row once 200-CLEANUP runs;
+      *    055-SCAN-CHECKPOINTS reads to end of file so the last row
+      *    written for this name (the most recent one) is what is left
+      *    in WS-HELD-CKPT-RECORD.
+      *
+      *    A file already marked 'C' was carried all the way through
+      *    000-INIT/100-MAIN/200-CLEANUP on some earlier run, including
+      *    its REJECTFILE/MARKERSOUT/MARKERLOG rows, so a later job-
+      *    level rerun (the whole job resubmitted, or the same FILELIST
+      *    processed again) skips it outright; reprocessing it would
+      *    not restore anything, it would just duplicate every audit
+      *    row already on record for it.
+      *
+      *    A file marked 'I' was interrupted mid-stream.  000-INIT calls
+      *    060-RESUME-FROM-CKPT to reposition INFILE past the bytes
+      *    already read before the crash and restore the window state
+      *    (buffer, frequency table, counts) those bytes built up, so
+      *    100-MAIN picks up scanning and comparing where the earlier
+      *    run left off instead of repeating that work from byte one -
+      *    this is what makes checkpointing worth doing for a large
+      *    file in the first place.  What it deliberately does NOT do
+      *    is reread or revalidate those already-consumed bytes, so
+      *    this run's own REJECTFILE/MARKERSOUT contain only what THIS
+      *    run found from the resume point forward, the same as they
+      *    would for any file whose REPORT/REJECT/MARKERSOUT are fresh,
+      *    per-run GDG generations under the real JCL (see AOC06PT1.JCL)
+      *    rather than a single file reopened in append mode across
+      *    runs - a complete picture of a file that spanned two job
+      *    runs is the two runs' generations together, same as it would
+      *    be for REPORT or MARKERLOG.  MARKERLOG's RC column still
+      *    carries forward: HCK-RETURN-CODE is restored into
+      *    WS-RETURN-CODE so a file that had already hit bad input
+      *    before the crash does not report back to RC=0 just because
+      *    the resumed portion happened to be clean.
+       050-CHECK-RESTART.
+           MOVE 'N' TO WS-SKIP-FILE-SW.
+           MOVE 'N' TO WS-RESUME-FILE-SW.
+           MOVE 'N' TO WS-FOUND-CKPT-SW.
+           MOVE 'N' TO WS-NO-MORE-CKPT-SW.
+           OPEN INPUT CHECKPT.
+           IF WS-CKPT-STATUS = '00'
+              PERFORM 055-SCAN-CHECKPOINTS THRU 055-EXIT
+                      UNTIL NO-MORE-CKPT-SW
+              CLOSE CHECKPT
+              IF WS-FOUND-CKPT-SW = 'Y'
+                 IF HCK-STATUS = 'C'
+                    MOVE 'Y' TO WS-SKIP-FILE-SW
+                 ELSE
+                    MOVE 'Y' TO WS-RESUME-FILE-SW
+                 END-IF
+              END-IF
+           END-IF.
+       050-EXIT.
+           EXIT.
+
+       055-SCAN-CHECKPOINTS.
+           READ CHECKPT INTO CHECKPOINT-RECORD
+               AT END MOVE 'Y' TO WS-NO-MORE-CKPT-SW
+           END-READ.
+           IF NOT NO-MORE-CKPT-SW
+              IF CKPT-INFILE-NAME = WS-INFILE-NAME
+                 MOVE CHECKPOINT-RECORD TO WS-HELD-CKPT-RECORD
+                 MOVE 'Y' TO WS-FOUND-CKPT-SW
+              END-IF
+           END-IF.
+       055-EXIT.
+           EXIT.
+
+      *    Repositions INFILE to the byte after the last checkpoint by
+      *    reading and discarding that many bytes (LINE SEQUENTIAL/
+      *    DYNAMIC-assigned byte-at-a-time INFILE has no random-access
+      *    seek), then restores the window state those bytes produced
+      *    so 100-MAIN resumes the sliding-window scan exactly where
+      *    the interrupted run left off.  WS-WINDOW-SIZE is restored
+      *    from the checkpoint, not left at the current PARM value, so
+      *    the resumed scan stays consistent with the window state
+      *    (WS-LAST/WS-FREQ-TABLE) that state was built under.
+       060-RESUME-FROM-CKPT.
+           MOVE HCK-IDX TO WS-RESUME-TARGET.
+           PERFORM 065-SKIP-BYTE THRU 065-EXIT
+                   VARYING WS-RESUME-CTX FROM 1 BY 1
+                   UNTIL WS-RESUME-CTX > WS-RESUME-TARGET
+                      OR NO-MORE-RECORDS-SW.
+           MOVE HCK-WINDOW-SIZE TO WS-WINDOW-SIZE.
+           MOVE HCK-BUF-POS TO WS-BUF-POS.
+           MOVE HCK-DISTINCT-COUNT TO WS-DISTINCT-COUNT.
+           MOVE HCK-VALID-COUNT TO WS-VALID-COUNT.
+           MOVE HCK-CANDIDATE-COUNT TO WS-CANDIDATE-COUNT.
+           MOVE HCK-RETURN-CODE TO WS-RETURN-CODE.
+           MOVE HCK-LAST TO WS-LAST.
+           MOVE HCK-FREQ-TABLE TO WS-FREQ-TABLE.
+           MOVE HCK-IDX TO WS-IDX.
+           MOVE HCK-IDX TO WS-BYTES-READ.
+       060-EXIT.
+           EXIT.
+
+       065-SKIP-BYTE.
+           READ INFILE INTO WS-CURRENTCHAR
+               AT END MOVE 'N' TO WS-MORE-RECORDS-SW
+           END-READ.
+       065-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    MAIN READ LOOP                                          *
+      *----------------------------------------------------------*
+      *    The periodic checkpoint below must run on every byte read,
+      *    not only on bytes that pass 160-VALIDATE-CHAR, or a long run
+      *    of bad input (a multi-megabyte corrupted capture, exactly
+      *    the case REJECTFILE/WS-RETURN-CODE=8 exist for) would get no
+      *    checkpoint protection for as long as it keeps failing
+      *    validation.  It is skipped only once MORE-RECORDS-SW goes to
+      *    'N' (true end of file, or a marker found and stopping), since
+      *    230-WRITE-FINAL-CKPT writes the file's final 'C' row right
+      *    behind it in 200-CLEANUP.
        100-MAIN.
-           READ INFILE INTO WS-CURRENTCHAR 
+           READ INFILE INTO WS-CURRENTCHAR
                AT END MOVE "N" TO WS-MORE-RECORDS-SW
                GO TO 100-EXIT
            END-READ.
 
            ADD 1 TO WS-IDX.
+           ADD 1 TO WS-BYTES-READ.
 
-           PERFORM 150-CMP-CHARS THRU 150-EXIT
-           VARYING WS-CTX FROM 1 BY 1 UNTIL WS-CTX = 14.
-
-           IF WS-NEEDED-OFFSET <= 0 THEN
-              MOVE "N" TO WS-MORE-RECORDS-SW
-              GO TO 100-EXIT
+           PERFORM 160-VALIDATE-CHAR THRU 160-EXIT.
+           IF CHAR-IS-VALID
+              PERFORM 150-CMP-CHARS THRU 150-EXIT
+              IF WS-VALID-COUNT >= WS-WINDOW-SIZE
+                 AND WS-DISTINCT-COUNT = WS-WINDOW-SIZE
+                 MOVE 'Y' TO WS-MARKER-FOUND-SW
+                 IF FIND-ALL-MODE
+                    PERFORM 180-WRITE-MARKEROUT THRU 180-EXIT
+                 ELSE
+                    MOVE 'N' TO WS-MORE-RECORDS-SW
+                 END-IF
+              END-IF
            END-IF.
 
-           MOVE WS-LAST(2:12) TO WS-LAST(1:12).
-           MOVE WS-CURRENTCHAR TO WS-LAST(13:1).
-           SUBTRACT 1 FROM WS-NEEDED-OFFSET.
+           IF MORE-RECORDS-SW
+              DIVIDE WS-IDX BY WS-CHECKPOINT-INTERVAL
+                  GIVING WS-DIVQUOT REMAINDER WS-DIVREM
+              IF WS-DIVREM = 0
+                 PERFORM 170-WRITE-CHECKPOINT THRU 170-EXIT
+              END-IF
+           END-IF.
        100-EXIT.
            EXIT.
 
-       150-CMP-CHARS.
-           IF WS-LAST(WS-CTX:1) = WS-CURRENTCHAR
-           AND WS-CTX > WS-NEEDED-OFFSET
-           THEN
-           MOVE WS-CTX TO WS-NEEDED-OFFSET
+           COPY AOC06SW.
+
+       160-VALIDATE-CHAR.
+           MOVE 'Y' TO WS-VALID-SW.
+           IF WS-CURRENTCHAR < 'a' OR WS-CURRENTCHAR > 'z'
+              MOVE 'N' TO WS-VALID-SW
+              IF WS-RETURN-CODE < 8
+                 MOVE 8 TO WS-RETURN-CODE
+              END-IF
+              PERFORM 175-WRITE-REJECT THRU 175-EXIT
            END-IF.
-       150-EXIT.
+       160-EXIT.
+           EXIT.
+
+       170-WRITE-CHECKPOINT.
+           MOVE WS-INFILE-NAME TO CKPT-INFILE-NAME.
+           MOVE 'I' TO CKPT-STATUS.
+           MOVE WS-IDX TO CKPT-IDX.
+           MOVE WS-WINDOW-SIZE TO CKPT-WINDOW-SIZE.
+           MOVE WS-BUF-POS TO CKPT-BUF-POS.
+           MOVE WS-DISTINCT-COUNT TO CKPT-DISTINCT-COUNT.
+           MOVE WS-VALID-COUNT TO CKPT-VALID-COUNT.
+           MOVE WS-CANDIDATE-COUNT TO CKPT-CANDIDATE-COUNT.
+           MOVE WS-RETURN-CODE TO CKPT-RETURN-CODE.
+           MOVE WS-LAST TO CKPT-LAST.
+           MOVE WS-FREQ-TABLE TO CKPT-FREQ-TABLE.
+           WRITE CHECKPOINT-RECORD.
+       170-EXIT.
+           EXIT.
+
+      *    REJECTFILE is LINE SEQUENTIAL, so a rejected byte that is
+      *    itself a line-structure character (a stray newline or other
+      *    control byte at end of file is the common case) cannot be
+      *    carried through verbatim; it is reported as '.' instead so
+      *    the WRITE does not fail the whole run over the very record
+      *    meant to be reporting a problem.
+       175-WRITE-REJECT.
+           MOVE WS-INFILE-NAME TO REJ-INFILE-NAME.
+           MOVE WS-IDX TO REJ-POSITION.
+           IF WS-CURRENTCHAR < SPACE OR WS-CURRENTCHAR > '~'
+              MOVE '.' TO REJ-CHAR
+           ELSE
+              MOVE WS-CURRENTCHAR TO REJ-CHAR
+           END-IF.
+           WRITE REJECT-RECORD.
+       175-EXIT.
+           EXIT.
+
+       180-WRITE-MARKEROUT.
+           MOVE WS-INFILE-NAME TO MOUT-INFILE-NAME.
+           MOVE WS-IDX TO MOUT-IDX.
+           WRITE MARKERSOUT-RECORD.
+           ADD 1 TO WS-MARKER-COUNT.
+       180-EXIT.
+           EXIT.
 
+      *----------------------------------------------------------*
+      *    PER-FILE CLEANUP, AUDIT LOG AND SUMMARY REPORT          *
+      *----------------------------------------------------------*
        200-CLEANUP.
-           CLOSE INFILE.
+           IF WS-INFILE-OPEN-SW = 'Y'
+              CLOSE INFILE
+           END-IF.
            DISPLAY WS-IDX.
+           IF WS-RETURN-CODE < 8
+              IF MARKER-FOUND
+                 MOVE 0 TO WS-RETURN-CODE
+              ELSE
+                 IF WS-RETURN-CODE < 4
+                    MOVE 4 TO WS-RETURN-CODE
+                 END-IF
+              END-IF
+           END-IF.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM 185-CALC-ELAPSED THRU 185-EXIT.
+           PERFORM 210-WRITE-MARKERLOG THRU 210-EXIT.
+           PERFORM 220-WRITE-REPORT-LINE THRU 220-EXIT.
+           IF WS-CKPT-OPEN-SW = 'Y'
+              PERFORM 230-WRITE-FINAL-CKPT THRU 230-EXIT
+              CLOSE CHECKPT
+           END-IF.
        200-EXIT.
            EXIT.
+
+      *    WS-START-TIME/WS-END-TIME are HHMMSSss TIME values, not plain
+      *    integers, so a straight decimal subtraction is wrong on its
+      *    face once minutes or hours are involved (e.g. 1 sec after
+      *    13:59:59.99 reads 14:00:00.99, 99 "more" than the start time
+      *    by subtraction, not 1).  185-CALC-ELAPSED converts both ends
+      *    to hundredths of a second since midnight first.
+       185-CALC-ELAPSED.
+           MOVE WS-START-TIME TO WS-TIME-VALUE.
+           PERFORM 186-TIME-TO-HUNDREDTHS THRU 186-EXIT.
+           MOVE WS-TIME-TOTAL TO WS-START-TOTAL-HS.
+           MOVE WS-END-TIME TO WS-TIME-VALUE.
+           PERFORM 186-TIME-TO-HUNDREDTHS THRU 186-EXIT.
+           MOVE WS-TIME-TOTAL TO WS-END-TOTAL-HS.
+           IF WS-END-TOTAL-HS >= WS-START-TOTAL-HS
+              SUBTRACT WS-START-TOTAL-HS FROM WS-END-TOTAL-HS
+                  GIVING WS-ELAPSED-TIME
+           ELSE
+      *       Run crossed midnight; a day holds 8,640,000 hundredths.
+              COMPUTE WS-ELAPSED-TIME =
+                  (8640000 - WS-START-TOTAL-HS) + WS-END-TOTAL-HS
+           END-IF.
+       185-EXIT.
+           EXIT.
+
+      *    Splits an HHMMSSss value in WS-TIME-VALUE into hours,
+      *    minutes, seconds and hundredths, then recombines them as a
+      *    single hundredths-of-a-second count in WS-TIME-TOTAL.
+       186-TIME-TO-HUNDREDTHS.
+           DIVIDE WS-TIME-VALUE BY 1000000
+               GIVING WS-TIME-HH REMAINDER WS-TIME-REM1.
+           DIVIDE WS-TIME-REM1 BY 10000
+               GIVING WS-TIME-MM REMAINDER WS-TIME-REM2.
+           DIVIDE WS-TIME-REM2 BY 100
+               GIVING WS-TIME-SS REMAINDER WS-TIME-HS.
+           COMPUTE WS-TIME-TOTAL =
+               ((WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS)
+                   * 100 + WS-TIME-HS.
+       186-EXIT.
+           EXIT.
+
+       210-WRITE-MARKERLOG.
+           MOVE WS-INFILE-NAME TO MLOG-INFILE-NAME.
+           MOVE WS-RETURN-CODE TO MLOG-RC.
+           IF FIND-ALL-MODE
+              MOVE 'A' TO MLOG-STATUS
+              MOVE WS-MARKER-COUNT TO MLOG-IDX
+           ELSE
+              IF MARKER-FOUND
+                 MOVE 'F' TO MLOG-STATUS
+                 MOVE WS-IDX TO MLOG-IDX
+              ELSE
+                 MOVE 'N' TO MLOG-STATUS
+                 MOVE 0 TO MLOG-IDX
+              END-IF
+           END-IF.
+           ACCEPT MLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT MLOG-TIME FROM TIME.
+           WRITE MARKERLOG-RECORD.
+       210-EXIT.
+           EXIT.
+
+      *    Unrolls the circular buffer WS-LAST into oldest-to-newest
+      *    order so the printed window reads the way the bytes actually
+      *    appeared in the input, not in WS-BUF-POS's physical storage
+      *    order.
+       190-BUILD-ORDERED-WINDOW.
+           MOVE SPACES TO WS-ORDERED-WINDOW.
+           IF WS-VALID-COUNT >= WS-WINDOW-SIZE
+              COMPUTE WS-PART1-LEN = WS-WINDOW-SIZE - WS-BUF-POS + 1
+              MOVE WS-LAST(WS-BUF-POS:WS-PART1-LEN)
+                  TO WS-ORDERED-WINDOW(1:WS-PART1-LEN)
+              IF WS-BUF-POS > 1
+                 COMPUTE WS-PART2-LEN = WS-BUF-POS - 1
+                 COMPUTE WS-PART2-START = WS-PART1-LEN + 1
+                 MOVE WS-LAST(1:WS-PART2-LEN)
+                     TO WS-ORDERED-WINDOW(WS-PART2-START:WS-PART2-LEN)
+              END-IF
+           ELSE
+              IF WS-VALID-COUNT > 0
+                 MOVE WS-LAST(1:WS-VALID-COUNT)
+                     TO WS-ORDERED-WINDOW(1:WS-VALID-COUNT)
+              END-IF
+           END-IF.
+       190-EXIT.
+           EXIT.
+
+      *    REPORT-RECORD is sized well above the worst case (an 80-byte
+      *    WS-INFILE-NAME plus every fixed literal and numeric field
+      *    below) so STRING has no realistic way to overflow; ON
+      *    OVERFLOW is still wired up so a future field added to this
+      *    line fails loud on SYSOUT instead of silently truncating the
+      *    RC at the end of the record.
+       220-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-RECORD.
+           PERFORM 190-BUILD-ORDERED-WINDOW THRU 190-EXIT.
+           STRING WS-INFILE-NAME DELIMITED BY SPACE
+                  ' BYTES='        DELIMITED BY SIZE
+                  WS-BYTES-READ    DELIMITED BY SIZE
+                  ' MARKERIDX='    DELIMITED BY SIZE
+                  WS-IDX           DELIMITED BY SIZE
+                  ' WINDOW='       DELIMITED BY SIZE
+                  WS-ORDERED-WINDOW(1:WS-WINDOW-SIZE) DELIMITED BY SIZE
+                  ' CANDIDATES='   DELIMITED BY SIZE
+                  WS-CANDIDATE-COUNT DELIMITED BY SIZE
+                  ' ELAPSED='      DELIMITED BY SIZE
+                  WS-ELAPSED-TIME  DELIMITED BY SIZE
+                  ' RC='           DELIMITED BY SIZE
+                  WS-RETURN-CODE   DELIMITED BY SIZE
+               INTO REPORT-RECORD
+               ON OVERFLOW
+                  DISPLAY 'AOC06PT1 WARNING: REPORT LINE TRUNCATED FOR '
+                          WS-INFILE-NAME
+           END-STRING.
+           WRITE REPORT-RECORD.
+       220-EXIT.
+           EXIT.
+
+       230-WRITE-FINAL-CKPT.
+           MOVE WS-INFILE-NAME TO CKPT-INFILE-NAME.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE WS-IDX TO CKPT-IDX.
+           MOVE WS-WINDOW-SIZE TO CKPT-WINDOW-SIZE.
+           MOVE WS-BUF-POS TO CKPT-BUF-POS.
+           MOVE WS-DISTINCT-COUNT TO CKPT-DISTINCT-COUNT.
+           MOVE WS-VALID-COUNT TO CKPT-VALID-COUNT.
+           MOVE WS-CANDIDATE-COUNT TO CKPT-CANDIDATE-COUNT.
+           MOVE WS-RETURN-CODE TO CKPT-RETURN-CODE.
+           MOVE WS-LAST TO CKPT-LAST.
+           MOVE WS-FREQ-TABLE TO CKPT-FREQ-TABLE.
+           WRITE CHECKPOINT-RECORD.
+       230-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    RUN-LEVEL TERMINATION                                   *
+      *----------------------------------------------------------*
+       900-TERM-RUN.
+           IF WS-USE-CTLFILE-SW = 'Y'
+              CLOSE FILELIST
+           END-IF.
+           IF WS-RUN-OPENED-SW = 'Y'
+              CLOSE MARKERLOG
+              CLOSE REPORTOUT
+              CLOSE REJECTFILE
+           END-IF.
+           IF WS-MARKEROUT-OPEN-SW = 'Y'
+              CLOSE MARKERSOUT
+           END-IF.
+       900-EXIT.
+           EXIT.
