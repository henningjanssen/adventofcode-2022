@@ -0,0 +1,72 @@
+      ***************************************************************
+      * AOC06SW.CPY
+      * Shared sliding-window comparison logic for the AOC06 program
+      * family.  COPY this member into the PROCEDURE DIVISION of any
+      * variant that needs to detect a run of WS-WINDOW-SIZE distinct
+      * bytes; it keeps AOC06-WINDOW-AREA (see AOC06WS.CPY) up to
+      * date one byte at a time using a running character-occurrence
+      * table, so the cost per byte does not grow with the window
+      * size.  The caller is expected to ADD 1 TO WS-IDX and move the
+      * freshly read byte into WS-CURRENTCHAR before performing
+      * 150-CMP-CHARS.  A full window of distinct bytes is signalled
+      * by WS-DISTINCT-COUNT = WS-WINDOW-SIZE.
+      *
+      * 2022-12-08  HJ   Pulled out of AOC06PT1 (part2.cbl) and
+      *                  reworked from the old O(n*window) pairwise
+      *                  scan to an O(1)-per-byte occurrence table.
+      * 2022-12-09  HJ   Switched the eviction and window-full tests
+      *                  from WS-IDX to WS-VALID-COUNT, which this
+      *                  paragraph now maintains itself.  WS-IDX also
+      *                  advances for bytes the caller rejects before
+      *                  ever performing 150-CMP-CHARS, so it no longer
+      *                  tracks how many slots of WS-LAST are occupied.
+      ***************************************************************
+       150-CMP-CHARS.
+           ADD 1 TO WS-VALID-COUNT.
+           IF WS-VALID-COUNT > WS-WINDOW-SIZE
+              MOVE WS-LAST(WS-BUF-POS:1) TO WS-OUT-CHAR
+              MOVE WS-OUT-CHAR TO WS-LOOKUP-CHAR
+              PERFORM 155-FIND-CHAR-IDX THRU 155-EXIT
+              SUBTRACT 1 FROM WS-FREQ-CNT(WS-LOOKUP-IDX)
+              IF WS-FREQ-CNT(WS-LOOKUP-IDX) = 0
+                 SUBTRACT 1 FROM WS-DISTINCT-COUNT
+              END-IF
+           END-IF.
+
+           MOVE WS-CURRENTCHAR TO WS-LAST(WS-BUF-POS:1).
+           MOVE WS-CURRENTCHAR TO WS-LOOKUP-CHAR.
+           PERFORM 155-FIND-CHAR-IDX THRU 155-EXIT.
+           ADD 1 TO WS-FREQ-CNT(WS-LOOKUP-IDX).
+           IF WS-FREQ-CNT(WS-LOOKUP-IDX) = 1
+              ADD 1 TO WS-DISTINCT-COUNT
+           END-IF.
+
+           ADD 1 TO WS-BUF-POS.
+           IF WS-BUF-POS > WS-WINDOW-SIZE
+              MOVE 1 TO WS-BUF-POS
+           END-IF.
+
+           IF WS-VALID-COUNT >= WS-WINDOW-SIZE
+              ADD 1 TO WS-CANDIDATE-COUNT
+           END-IF.
+       150-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 155-FIND-CHAR-IDX looks up WS-LOOKUP-CHAR's 1-26 position in
+      * WS-ALPHABET and returns it in WS-LOOKUP-IDX.  Bounded by the
+      * fixed 26-letter alphabet, not by the window size.
+      ***************************************************************
+       155-FIND-CHAR-IDX.
+           PERFORM 156-SCAN-STEP THRU 156-EXIT
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 26
+                      OR WS-ALPHABET(WS-SUB:1) = WS-LOOKUP-CHAR.
+           MOVE WS-SUB TO WS-LOOKUP-IDX.
+       155-EXIT.
+           EXIT.
+
+       156-SCAN-STEP.
+           CONTINUE.
+       156-EXIT.
+           EXIT.
