@@ -0,0 +1,45 @@
+      ***************************************************************
+      * AOC06WS.CPY
+      * Shared sliding-window storage for the AOC06 program family
+      * (start-of-packet / start-of-message marker scans).  Every
+      * variant COPYs this member instead of hand-carrying its own
+      * WS-LAST / WS-IDX fields, so a fix made here reaches every
+      * program that COPYs it.
+      *
+      * 2022-12-08  HJ   Pulled out of AOC06PT1 (part2.cbl) so the
+      *                  start-of-packet and start-of-message scans
+      *                  share one verified copy of the window logic.
+      * 2022-12-09  HJ   Added WS-VALID-COUNT, a count of bytes actually
+      *                  written into WS-LAST.  WS-IDX counts every
+      *                  byte read from the file, valid or not, so it
+      *                  can run ahead of how many slots in WS-LAST are
+      *                  really occupied once bad input is in the mix;
+      *                  WS-VALID-COUNT is the one AOC06SW.CPY now uses
+      *                  to decide when to evict and when the window is
+      *                  full.
+      * 2022-12-11  HJ   Moved WS-CTX out to the programs that COPY
+      *                  this member.  AOC06SW.CPY's compare logic uses
+      *                  WS-SUB/WS-LOOKUP-IDX and never referenced
+      *                  WS-CTX; it was only ever a loop counter for
+      *                  part2.cbl's own PARM parsing and frequency-
+      *                  table clear, so it does not belong in storage
+      *                  every AOC06-family variant inherits.
+      ***************************************************************
+       01  AOC06-WINDOW-AREA.
+           05  WS-WINDOW-SIZE        PIC 99 VALUE 14.
+           05  WS-LAST               PIC X(99) VALUE SPACES.
+           05  WS-BUF-POS            PIC 99 VALUE 01.
+           05  WS-IDX                PIC 9(09) VALUE 0.
+           05  WS-DISTINCT-COUNT     PIC 99 VALUE 0.
+           05  WS-VALID-COUNT        PIC 9(09) VALUE 0.
+           05  WS-CANDIDATE-COUNT    PIC 9(09) VALUE 0.
+           05  WS-ALPHABET           PIC X(26) VALUE
+                   'abcdefghijklmnopqrstuvwxyz'.
+           05  WS-CHAR-IDX           PIC 99 VALUE 0.
+           05  WS-OUT-CHAR-IDX       PIC 99 VALUE 0.
+           05  WS-FREQ-TABLE.
+               10  WS-FREQ-CNT OCCURS 26 TIMES PIC 9(05) VALUE 0.
+           05  WS-OUT-CHAR           PIC X.
+           05  WS-LOOKUP-CHAR        PIC X.
+           05  WS-LOOKUP-IDX         PIC 99.
+           05  WS-SUB                PIC 99.
